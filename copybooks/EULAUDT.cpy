@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: EULAUDT
+      * Purpose: Shared audit-log record.  Each program writes an 'S'
+      * record at startup and an 'E' record at shutdown so a run can be
+      * traced back to who submitted it and when.
+      ******************************************************************
+           05 WS-AUDT-RECORD-TYPE      PIC X(01).
+              88 WS-AUDT-IS-START      VALUE 'S'.
+              88 WS-AUDT-IS-END        VALUE 'E'.
+           05 WS-AUDT-JOB-NAME         PIC X(08).
+           05 WS-AUDT-OPERATOR-ID      PIC X(08).
+           05 WS-AUDT-TIMESTAMP        PIC 9(14).
+           05 WS-AUDT-COMPLETION-CODE  PIC 9(04).
