@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: EULFACT
+      * Purpose: Prime-factorization detail record produced by
+      * PROBLEM-3 - one record per distinct factor found for a target
+      * value, with how many times that factor divides the target.
+      ******************************************************************
+           05 WS-FACT-TARGET-VALUE     PIC 9(12).
+           05 WS-FACT-FACTOR-VALUE     PIC 9(12).
+           05 WS-FACT-MULTIPLICITY     PIC 9(04).
