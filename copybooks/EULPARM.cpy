@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: EULPARM
+      * Purpose: Parameter card layout read by PROBLEM-1 at job start -
+      * the upper bound to sum below, and a table of divisors to test
+      * (replaces the old hardcoded 1000/3/5 constants).  Fields come
+      * in as alphanumeric so MAIN-PROCEDURE can test them for NUMERIC
+      * before trusting them.  The bound is 6 digits wide - one digit
+      * more than the enforced 99999 ceiling in VALIDATE-BOUND - so an
+      * operator card that asks for an out-of-range bound still parses
+      * as NUMERIC and gets a proper rejection message instead of
+      * silently truncating into range (the same headroom-above-the-
+      * limit pattern the divisor count field/check already use).
+      ******************************************************************
+           05 WS-PARM-BOUND-X          PIC X(06).
+           05 WS-PARM-DIVISOR-COUNT-X  PIC X(02).
+           05 WS-PARM-DIVISOR-TABLE-X  OCCURS 10 TIMES
+                                        PIC X(04).
