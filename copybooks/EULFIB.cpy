@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: EULFIB
+      * Purpose: Fibonacci term detail record produced by PROBLEM-2 -
+      * one record per term up to WS-MAX-TERM, flagged odd/even, with a
+      * running subtotal of the even-valued terms.
+      ******************************************************************
+           05 WS-FIB-TERM-NUMBER       PIC 9(07).
+           05 WS-FIB-TERM-VALUE        PIC 9(07).
+           05 WS-FIB-ODD-EVEN-FLAG     PIC X(01).
+              88 WS-FIB-IS-EVEN        VALUE 'E'.
+              88 WS-FIB-IS-ODD         VALUE 'O'.
+           05 WS-FIB-RUNNING-SUBTOTAL  PIC 9(09).
