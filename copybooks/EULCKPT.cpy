@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: EULCKPT
+      * Purpose: Checkpoint record for PROBLEM-2's Fibonacci loop so a
+      * restarted run can resume from the last checkpoint instead of
+      * recomputing WS-TERM-1/WS-TERM-2/WS-SUM-EVEN from scratch.
+      ******************************************************************
+           05 WS-CKPT-TERM-NUMBER      PIC 9(07).
+           05 WS-CKPT-TERM-1           PIC 9(07).
+           05 WS-CKPT-TERM-2           PIC 9(07).
+           05 WS-CKPT-SUM-EVEN         PIC 9(09).
