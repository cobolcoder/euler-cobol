@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: EULHDR
+      * Purpose: Common run-header fields (job name, problem id and
+      * description, run date) shared by the PROBLEM-n programs so the
+      * startup banner, history record, and report title block are all
+      * driven from the same layout.
+      ******************************************************************
+           05 WS-HDR-JOB-NAME          PIC X(08).
+           05 WS-HDR-PROBLEM-ID        PIC X(02).
+           05 WS-HDR-PROBLEM-DESC      PIC X(40).
+           05 WS-HDR-RUN-DATE          PIC 9(08).
