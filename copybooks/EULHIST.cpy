@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: EULHIST
+      * Purpose: Common EULER-RESULTS history record written by
+      * PROBLEM-1, PROBLEM-2, and PROBLEM-3 at the end of every run, so
+      * a day's results can be reviewed later instead of scraping the
+      * job log.
+      ******************************************************************
+           05 WS-HIST-PROBLEM-ID       PIC X(02).
+           05 WS-HIST-DESCRIPTION      PIC X(40).
+           05 WS-HIST-NUMERIC-RESULT   PIC 9(12).
+           05 WS-HIST-RUN-DATE         PIC 9(08).
