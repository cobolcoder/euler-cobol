@@ -2,16 +2,60 @@
       * Author: COBOL CODER
       * Date:
       * Purpose: By considering the terms in the Fibonacci sequence
-      * whose values do not exceed four million, find the sum of the
-      * even-valued terms.
+      * whose values do not exceed WS-MAX-TERM, find the sum of the
+      * even-valued terms.  Checkpoints WS-TERM-1/WS-TERM-2/WS-SUM-EVEN
+      * after every term so a restarted run can resume instead of
+      * recomputing from scratch, and keeps a full per-term detail file
+      * so the terms behind the final sum can be audited.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROBLEM-2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT FIB-FILE ASSIGN TO "FIBFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIB-FILE-STATUS.
+           SELECT HIST-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT RPT-FILE ASSIGN TO "PROBLEM2-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  CKPT-FILE.
+       01  CKPT-FILE-RECORD.
+           COPY EULCKPT.
+       FD  FIB-FILE.
+       01  FIB-FILE-RECORD.
+           COPY EULFIB.
+       FD  HIST-FILE.
+       01  HIST-FILE-RECORD.
+           COPY EULHIST.
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-RECORD.
+           COPY EULAUDT.
+       FD  RPT-FILE.
+       01  RPT-FILE-RECORD             PIC X(132).
+
        WORKING-STORAGE SECTION.
+           01 WS-RUN-HEADER.
+              COPY EULHDR.
+
+           01 WS-CKPT-FILE-STATUS      PIC X(02).
+           01 WS-FIB-FILE-STATUS       PIC X(02).
+           01 WS-HIST-FILE-STATUS      PIC X(02).
+           01 WS-AUDIT-FILE-STATUS     PIC X(02).
+
            01 WS-MAX-TERM        PIC 9(07) VALUE 4000000.
+           01 WS-TERM-NUMBER     PIC 9(07) VALUE 1.
            01 WS-TERM-1          PIC 9(07) VALUE 1.
            01 WS-TERM-2          PIC 9(07) VALUE 2.
            01 WS-NEXT-TERM       PIC 9(07) VALUE 2.
@@ -20,28 +64,236 @@
            01 WS-SUM-EVEN        PIC 9(09) VALUE 0.
            01 WS-RSLT            PIC Z(09).
 
+           01 WS-OPERATOR-ID           PIC X(08).
+           01 WS-START-TIMESTAMP       PIC 9(14).
+           01 WS-END-TIMESTAMP         PIC 9(14).
+           01 WS-CURRENT-DATE          PIC 9(08).
+           01 WS-CURRENT-TIME          PIC 9(08).
+
+           01 WS-RPT-LINE              PIC X(132).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "WORKING ON PROJECT EULER PROBLEM 2".
-           DISPLAY "EVEN FIBONACCI NUMBERS".
+           PERFORM INITIALIZE-RUN.
+           PERFORM RESTORE-CHECKPOINT.
+           PERFORM CALCULATE-FIBONACCI-SUM.
+
+           MOVE WS-SUM-EVEN TO WS-RSLT.
+           DISPLAY "THE RESULT IS: " WS-RSLT.
+
+           PERFORM WRITE-RESULTS-RECORD.
+           PERFORM WRITE-REPORT.
+           PERFORM TERMINATE-RUN.
+           GOBACK.
+
+      ******************************************************************
+      * INITIALIZE-RUN - populate the shared run header, open the
+      * files, and record the audit-log start record.
+      ******************************************************************
+       INITIALIZE-RUN.
+           MOVE "PROBLEM2"           TO WS-HDR-JOB-NAME.
+           MOVE "02"                 TO WS-HDR-PROBLEM-ID.
+           MOVE "SUM OF EVEN FIBONACCI TERMS BELOW BOUND"
+                                      TO WS-HDR-PROBLEM-DESC.
+           ACCEPT WS-CURRENT-DATE    FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE      TO WS-HDR-RUN-DATE.
+
+           DISPLAY "WORKING ON PROJECT EULER PROBLEM "
+               WS-HDR-PROBLEM-ID.
+           DISPLAY WS-HDR-PROBLEM-DESC.
 
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           STRING WS-CURRENT-DATE WS-CURRENT-TIME(1:6)
+               DELIMITED BY SIZE INTO WS-START-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           OPEN EXTEND HIST-FILE.
+           IF WS-HIST-FILE-STATUS = "35"
+               OPEN OUTPUT HIST-FILE
+           END-IF.
+
+           OPEN EXTEND FIB-FILE.
+           IF WS-FIB-FILE-STATUS = "35"
+               OPEN OUTPUT FIB-FILE
+           END-IF.
+
+           MOVE 'S'                  TO WS-AUDT-RECORD-TYPE.
+           MOVE WS-HDR-JOB-NAME      TO WS-AUDT-JOB-NAME.
+           MOVE WS-OPERATOR-ID       TO WS-AUDT-OPERATOR-ID.
+           MOVE WS-START-TIMESTAMP   TO WS-AUDT-TIMESTAMP.
+           MOVE 0                    TO WS-AUDT-COMPLETION-CODE.
+           WRITE AUDIT-FILE-RECORD.
+
+      ******************************************************************
+      * RESTORE-CHECKPOINT - resume from a prior checkpoint record if
+      * one exists, otherwise start the sequence from term 1.
+      ******************************************************************
+       RESTORE-CHECKPOINT.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CKPT-FILE-STATUS = "00"
+                   MOVE WS-CKPT-TERM-NUMBER TO WS-TERM-NUMBER
+                   MOVE WS-CKPT-TERM-1      TO WS-TERM-1
+                   MOVE WS-CKPT-TERM-2      TO WS-TERM-2
+                   MOVE WS-CKPT-SUM-EVEN    TO WS-SUM-EVEN
+                   DISPLAY "PROBLEM-2: RESUMING FROM CHECKPOINT AT "
+                       "TERM " WS-TERM-NUMBER
+               ELSE
+                   PERFORM SET-DEFAULT-START
+               END-IF
+               CLOSE CKPT-FILE
+           ELSE
+               PERFORM SET-DEFAULT-START
+           END-IF.
+
+       SET-DEFAULT-START.
+           MOVE 1 TO WS-TERM-NUMBER.
+           MOVE 1 TO WS-TERM-1.
+           MOVE 2 TO WS-TERM-2.
+           MOVE 0 TO WS-SUM-EVEN.
+
+      ******************************************************************
+      * CALCULATE-FIBONACCI-SUM - the original accumulation loop, now
+      * also writing one detail record per term and a checkpoint record
+      * after every term.
+      * Note: the FIB-FILE detail write and the WRITE-CHECKPOINT call
+      * below are two separate I/O operations, not one unit of work. An
+      * abend between them leaves the checkpoint one term behind the
+      * detail file, so a restarted run redoes that term and appends a
+      * second FIB-FILE row for it (WS-SUM-EVEN itself stays correct,
+      * since the aborted term's addition was never checkpointed
+      * either). Narrow window, and self-correcting on the numeric
+      * result, but worth knowing before treating FIB-FILE as a
+      * guaranteed one-row-per-term audit trail - the same kind of
+      * caveat EULER-RECON's header comment calls out for its own
+      * batch-mode limitation.
+      ******************************************************************
+       CALCULATE-FIBONACCI-SUM.
            PERFORM UNTIL WS-TERM-2 >= WS-MAX-TERM
 
-            DIVIDE WS-TERM-2 BY 2
-            GIVING WS-EVEN-DIV REMAINDER WS-RMDR-TERM
+               DIVIDE WS-TERM-2 BY 2
+               GIVING WS-EVEN-DIV REMAINDER WS-RMDR-TERM
+
+               IF WS-RMDR-TERM = 0
+                   ADD WS-TERM-2 TO WS-SUM-EVEN GIVING WS-SUM-EVEN
+                   MOVE 'E' TO WS-FIB-ODD-EVEN-FLAG
+               ELSE
+                   MOVE 'O' TO WS-FIB-ODD-EVEN-FLAG
+               END-IF
+
+               MOVE WS-TERM-NUMBER TO WS-FIB-TERM-NUMBER
+               MOVE WS-TERM-2      TO WS-FIB-TERM-VALUE
+               MOVE WS-SUM-EVEN    TO WS-FIB-RUNNING-SUBTOTAL
+               WRITE FIB-FILE-RECORD
 
-            IF WS-RMDR-TERM = 0
-             ADD WS-TERM-2 TO WS-SUM-EVEN GIVING WS-SUM-EVEN
-            END-IF
+               ADD 1 TO WS-TERM-NUMBER
 
-            ADD WS-TERM-1 TO WS-TERM-2 GIVING WS-NEXT-TERM
-            MOVE WS-TERM-2 TO WS-TERM-1
-            MOVE WS-NEXT-TERM TO WS-TERM-2
+               ADD WS-TERM-1 TO WS-TERM-2 GIVING WS-NEXT-TERM
+               MOVE WS-TERM-2 TO WS-TERM-1
+               MOVE WS-NEXT-TERM TO WS-TERM-2
+
+               PERFORM WRITE-CHECKPOINT
 
            END-PERFORM.
 
-           MOVE WS-SUM-EVEN TO WS-RSLT.
-           DISPLAY "THE RESULT IS: " WS-RSLT.
+      ******************************************************************
+      * WRITE-CHECKPOINT - persist the accumulation state so a
+      * restarted run does not have to recompute earlier terms.
+      ******************************************************************
+       WRITE-CHECKPOINT.
+           MOVE WS-TERM-NUMBER TO WS-CKPT-TERM-NUMBER.
+           MOVE WS-TERM-1      TO WS-CKPT-TERM-1.
+           MOVE WS-TERM-2      TO WS-CKPT-TERM-2.
+           MOVE WS-SUM-EVEN    TO WS-CKPT-SUM-EVEN.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-FILE-RECORD.
+           CLOSE CKPT-FILE.
+
+      ******************************************************************
+      * WRITE-RESULTS-RECORD - append this run's answer to the shared
+      * EULER-RESULTS history file.
+      ******************************************************************
+       WRITE-RESULTS-RECORD.
+           MOVE WS-HDR-PROBLEM-ID     TO WS-HIST-PROBLEM-ID.
+           MOVE WS-HDR-PROBLEM-DESC   TO WS-HIST-DESCRIPTION.
+           MOVE WS-SUM-EVEN           TO WS-HIST-NUMERIC-RESULT.
+           MOVE WS-HDR-RUN-DATE       TO WS-HIST-RUN-DATE.
+           WRITE HIST-FILE-RECORD.
+
+      ******************************************************************
+      * WRITE-REPORT - printer-ready report with a title block, run
+      * date heading, and a trailer line, in place of a bare DISPLAY.
+      ******************************************************************
+       WRITE-REPORT.
+           OPEN OUTPUT RPT-FILE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "PROJECT EULER - PROBLEM " WS-HDR-PROBLEM-ID
+               " - " WS-HDR-PROBLEM-DESC
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "RUN DATE: " WS-HDR-RUN-DATE
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "SUM OF EVEN-VALUED TERMS: " WS-RSLT
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "*** END OF PROBLEM " WS-HDR-PROBLEM-ID " REPORT ***"
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           CLOSE RPT-FILE.
+
+      ******************************************************************
+      * TERMINATE-RUN - write the audit-log end record and close the
+      * files that are still open.
+      ******************************************************************
+       TERMINATE-RUN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           STRING WS-CURRENT-DATE WS-CURRENT-TIME(1:6)
+               DELIMITED BY SIZE INTO WS-END-TIMESTAMP.
+
+           MOVE 'E'                  TO WS-AUDT-RECORD-TYPE.
+           MOVE WS-HDR-JOB-NAME      TO WS-AUDT-JOB-NAME.
+           MOVE WS-OPERATOR-ID       TO WS-AUDT-OPERATOR-ID.
+           MOVE WS-END-TIMESTAMP     TO WS-AUDT-TIMESTAMP.
+           MOVE RETURN-CODE          TO WS-AUDT-COMPLETION-CODE.
+           WRITE AUDIT-FILE-RECORD.
+
+           PERFORM CLEAR-CHECKPOINT.
+
+           CLOSE AUDIT-FILE.
+           CLOSE HIST-FILE.
+           CLOSE FIB-FILE.
+
+      ******************************************************************
+      * CLEAR-CHECKPOINT - reaching TERMINATE-RUN means the sequence
+      * ran to completion (whether started fresh or resumed), so the
+      * checkpoint is reset here.  Otherwise the next ordinary day's
+      * run would find a finished run's checkpoint, "resume" from
+      * term WS-MAX-TERM, and silently skip the whole sequence.
+      ******************************************************************
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
 
-           STOP RUN.
        END PROGRAM PROBLEM-2.
