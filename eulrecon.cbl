@@ -0,0 +1,219 @@
+      ******************************************************************
+      * Author: Cobol Coder
+      * Date:
+      * Purpose: Reconciliation check over the shared EULER-RESULTS
+      * history file - compares each problem id's most recent result
+      * against the one before it and flags any that changed, since
+      * these jobs are deterministic for a given set of inputs.
+      * Note: PROBLEM-3 in batch mode can write several EULER-RESULTS
+      * records in one run (one per target); this check compares the
+      * last two records written for a problem id, not the last two
+      * runs, so a batch of differing targets will show as a mismatch
+      * here by design - review the detail report before calling it an
+      * error.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EULER-RECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+           SELECT RPT-FILE ASSIGN TO "EULER-RECON-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE.
+       01  HIST-FILE-RECORD.
+           COPY EULHIST.
+       FD  RPT-FILE.
+       01  RPT-FILE-RECORD             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           01 WS-HIST-FILE-STATUS      PIC X(02).
+           01 WS-HIST-OPEN-SW          PIC X(01) VALUE 'N'.
+              88 WS-HIST-FILE-OPEN     VALUE 'Y'.
+
+           01 WS-HIST-EOF-SW           PIC X(01) VALUE 'N'.
+              88 WS-HIST-AT-EOF        VALUE 'Y'.
+
+           01 WS-RECON-ENTRY-COUNT     PIC 9(04) VALUE 0.
+           01 WS-RECON-FOUND-SW        PIC X(01) VALUE 'N'.
+              88 WS-RECON-ENTRY-FOUND  VALUE 'Y'.
+
+           01 WS-RECON-TABLE.
+              05 WS-RECON-ENTRY OCCURS 20 TIMES
+                    INDEXED BY WS-RECON-IX.
+                 10 WS-RECON-PROBLEM-ID       PIC X(02).
+                 10 WS-RECON-DESCRIPTION      PIC X(40).
+                 10 WS-RECON-HAS-PRIOR-SW     PIC X(01) VALUE 'N'.
+                    88 WS-RECON-HAS-PRIOR     VALUE 'Y'.
+                 10 WS-RECON-PRIOR-RESULT     PIC 9(12).
+                 10 WS-RECON-PRIOR-DATE       PIC 9(08).
+                 10 WS-RECON-CURRENT-RESULT   PIC 9(12).
+                 10 WS-RECON-CURRENT-DATE     PIC 9(08).
+
+           01 WS-MISMATCH-COUNT        PIC 9(04) VALUE 0.
+           01 WS-CURRENT-DATE          PIC 9(08).
+           01 WS-RPT-LINE              PIC X(132).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           PERFORM LOAD-HISTORY-TABLE.
+           PERFORM OPEN-REPORT.
+           PERFORM VARYING WS-RECON-IX FROM 1 BY 1
+                   UNTIL WS-RECON-IX > WS-RECON-ENTRY-COUNT
+               PERFORM WRITE-RECON-LINE
+           END-PERFORM.
+           PERFORM CLOSE-REPORT.
+
+           IF WS-HIST-FILE-OPEN
+               IF WS-MISMATCH-COUNT > 0
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           STOP RUN.
+
+      ******************************************************************
+      * LOAD-HISTORY-TABLE - read EULER-RESULTS in run order, keeping
+      * for each problem id the current result and the one it replaces.
+      ******************************************************************
+       LOAD-HISTORY-TABLE.
+           OPEN INPUT HIST-FILE.
+           IF WS-HIST-FILE-STATUS = "00"
+               SET WS-HIST-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "EULER-RECON: HISTORY FILE NOT FOUND - STATUS "
+                   WS-HIST-FILE-STATUS
+               MOVE 'Y' TO WS-HIST-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           PERFORM READ-HIST-RECORD.
+           PERFORM UNTIL WS-HIST-AT-EOF
+               PERFORM FIND-RECON-ENTRY
+               IF WS-RECON-ENTRY-FOUND
+                   MOVE WS-RECON-CURRENT-RESULT (WS-RECON-IX)
+                       TO WS-RECON-PRIOR-RESULT (WS-RECON-IX)
+                   MOVE WS-RECON-CURRENT-DATE (WS-RECON-IX)
+                       TO WS-RECON-PRIOR-DATE (WS-RECON-IX)
+                   SET WS-RECON-HAS-PRIOR (WS-RECON-IX) TO TRUE
+               ELSE
+                   ADD 1 TO WS-RECON-ENTRY-COUNT
+                   SET WS-RECON-IX TO WS-RECON-ENTRY-COUNT
+                   MOVE WS-HIST-PROBLEM-ID TO
+                       WS-RECON-PROBLEM-ID (WS-RECON-IX)
+                   MOVE 'N' TO WS-RECON-HAS-PRIOR-SW (WS-RECON-IX)
+               END-IF
+               MOVE WS-HIST-DESCRIPTION TO
+                   WS-RECON-DESCRIPTION (WS-RECON-IX)
+               MOVE WS-HIST-NUMERIC-RESULT TO
+                   WS-RECON-CURRENT-RESULT (WS-RECON-IX)
+               MOVE WS-HIST-RUN-DATE TO
+                   WS-RECON-CURRENT-DATE (WS-RECON-IX)
+               PERFORM READ-HIST-RECORD
+           END-PERFORM.
+
+           IF WS-HIST-FILE-OPEN
+               CLOSE HIST-FILE
+           END-IF.
+
+       READ-HIST-RECORD.
+           IF WS-HIST-FILE-OPEN
+               READ HIST-FILE
+                   AT END
+                       MOVE 'Y' TO WS-HIST-EOF-SW
+               END-READ
+           END-IF.
+
+      ******************************************************************
+      * FIND-RECON-ENTRY - linear search the table for this problem id.
+      ******************************************************************
+       FIND-RECON-ENTRY.
+           MOVE 'N' TO WS-RECON-FOUND-SW.
+           PERFORM VARYING WS-RECON-IX FROM 1 BY 1
+                   UNTIL WS-RECON-IX > WS-RECON-ENTRY-COUNT
+                       OR WS-RECON-ENTRY-FOUND
+               IF WS-RECON-PROBLEM-ID (WS-RECON-IX) =
+                       WS-HIST-PROBLEM-ID
+                   MOVE 'Y' TO WS-RECON-FOUND-SW
+               END-IF
+           END-PERFORM.
+           IF NOT WS-RECON-ENTRY-FOUND
+               SET WS-RECON-IX TO WS-RECON-ENTRY-COUNT
+           ELSE
+               SUBTRACT 1 FROM WS-RECON-IX
+           END-IF.
+
+      ******************************************************************
+      * Report-line builders.
+      ******************************************************************
+       OPEN-REPORT.
+           OPEN OUTPUT RPT-FILE.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "EULER-RECON - PRIOR RUN VS CURRENT RUN COMPARISON"
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "RUN DATE: " WS-CURRENT-DATE
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+       WRITE-RECON-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           IF NOT WS-RECON-HAS-PRIOR (WS-RECON-IX)
+               STRING "PROBLEM " WS-RECON-PROBLEM-ID (WS-RECON-IX)
+                   " - " WS-RECON-DESCRIPTION (WS-RECON-IX)
+                   " - NO PRIOR RUN TO COMPARE"
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+               WRITE RPT-FILE-RECORD FROM WS-RPT-LINE
+           ELSE
+               IF WS-RECON-CURRENT-RESULT (WS-RECON-IX) =
+                       WS-RECON-PRIOR-RESULT (WS-RECON-IX)
+                   STRING "PROBLEM " WS-RECON-PROBLEM-ID (WS-RECON-IX)
+                       " - " WS-RECON-DESCRIPTION (WS-RECON-IX)
+                       " - OK - RESULT UNCHANGED AT "
+                       WS-RECON-CURRENT-RESULT (WS-RECON-IX)
+                       DELIMITED BY SIZE INTO WS-RPT-LINE
+                   WRITE RPT-FILE-RECORD FROM WS-RPT-LINE
+               ELSE
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   STRING "PROBLEM " WS-RECON-PROBLEM-ID (WS-RECON-IX)
+                       " - " WS-RECON-DESCRIPTION (WS-RECON-IX)
+                       " - *** MISMATCH *** PRIOR "
+                       WS-RECON-PRIOR-RESULT (WS-RECON-IX)
+                       " ON " WS-RECON-PRIOR-DATE (WS-RECON-IX)
+                       DELIMITED BY SIZE INTO WS-RPT-LINE
+                   WRITE RPT-FILE-RECORD FROM WS-RPT-LINE
+
+                   MOVE SPACES TO WS-RPT-LINE
+                   STRING "    CURRENT "
+                       WS-RECON-CURRENT-RESULT (WS-RECON-IX)
+                       " ON " WS-RECON-CURRENT-DATE (WS-RECON-IX)
+                       DELIMITED BY SIZE INTO WS-RPT-LINE
+                   WRITE RPT-FILE-RECORD FROM WS-RPT-LINE
+               END-IF
+           END-IF.
+
+       CLOSE-REPORT.
+           MOVE SPACES TO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "*** " WS-MISMATCH-COUNT
+               " PROBLEM ID(S) FLAGGED FOR RECONCILIATION ***"
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+           CLOSE RPT-FILE.
+
+       END PROGRAM EULER-RECON.
