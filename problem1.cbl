@@ -1,35 +1,324 @@
       ******************************************************************
       * Author: Cobol Coder
       * Date:
-      * Purpose: Find the sum of all the multiples of 3 or 5 below 1000.
+      * Purpose: Find the sum of all the multiples of a table of
+      * divisors below a given bound.  The bound and divisor table are
+      * read from a parameter card at job start (see copybook EULPARM)
+      * instead of being hardcoded, so the same load module can answer
+      * "sum under 10000" or "multiples of 7 or 11" without a recompile.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROBLEM-1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT HIST-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT RPT-FILE ASSIGN TO "PROBLEM1-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-FILE-RECORD.
+           COPY EULPARM.
+       FD  HIST-FILE.
+       01  HIST-FILE-RECORD.
+           COPY EULHIST.
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-RECORD.
+           COPY EULAUDT.
+       FD  RPT-FILE.
+       01  RPT-FILE-RECORD             PIC X(132).
+
        WORKING-STORAGE SECTION.
-           01 WS-NVAL PIC 9(04).
-           01 WS-RSLT PIC 9(04).
-           01 WS-RMDR3 PIC 9(04).
-           01 WS-RMDR5 PIC 9(04).
-           01 WS-SVAL PIC 9(06) VALUE 0.
+           01 WS-RUN-HEADER.
+              COPY EULHDR.
+
+           01 WS-NVAL PIC 9(05).
+           01 WS-RSLT PIC 9(05).
+           01 WS-RMDR PIC 9(04).
+           01 WS-SVAL PIC 9(10) VALUE 0.
+
+           01 WS-BOUND                 PIC 9(06).
+           01 WS-DIVISOR-COUNT         PIC 9(02).
+           01 WS-DIVISOR-TABLE         PIC 9(04) OCCURS 10 TIMES.
+           01 WS-DIVISOR-IDX           PIC 9(02) COMP.
+
+           01 WS-BOUND-VALID-SW        PIC X(01) VALUE 'Y'.
+              88 WS-BOUND-IS-VALID     VALUE 'Y'.
+              88 WS-BOUND-IS-INVALID   VALUE 'N'.
+
+           01 WS-DIVISOR-MATCH-SW      PIC X(01).
+              88 WS-DIVISOR-DID-MATCH  VALUE 'Y'.
+
+           01 WS-PARM-FILE-STATUS      PIC X(02).
+           01 WS-HIST-FILE-STATUS      PIC X(02).
+           01 WS-AUDIT-FILE-STATUS     PIC X(02).
+
+           01 WS-PARM-OPEN-SW          PIC X(01) VALUE 'N'.
+              88 WS-PARM-FILE-OPEN     VALUE 'Y'.
+
+           01 WS-OPERATOR-ID           PIC X(08).
+           01 WS-START-TIMESTAMP       PIC 9(14).
+           01 WS-END-TIMESTAMP         PIC 9(14).
+           01 WS-CURRENT-DATE          PIC 9(08).
+           01 WS-CURRENT-TIME          PIC 9(08).
+
+           01 WS-RPT-LINE              PIC X(132).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "WORKING ON PROJECT EULER PROBLEM 1"
-            DISPLAY "MULTIPLES OF 3 AND 5"
+           PERFORM INITIALIZE-RUN.
+           PERFORM READ-PARAMETER-CARD.
+           PERFORM VALIDATE-BOUND.
+
+           IF WS-BOUND-IS-VALID
+               PERFORM CALCULATE-MULTIPLES
+               DISPLAY "THE RESULT IS: " WS-SVAL
+               PERFORM WRITE-RESULTS-RECORD
+               PERFORM WRITE-REPORT
+           END-IF.
+
+           PERFORM TERMINATE-RUN.
+           GOBACK.
+
+      ******************************************************************
+      * INITIALIZE-RUN - populate the shared run header, open the
+      * files, and record the audit-log start record.
+      ******************************************************************
+       INITIALIZE-RUN.
+           MOVE "PROBLEM1"           TO WS-HDR-JOB-NAME.
+           MOVE "01"                 TO WS-HDR-PROBLEM-ID.
+           MOVE "SUM OF MULTIPLES OF PARAMETER DIVISORS"
+                                      TO WS-HDR-PROBLEM-DESC.
+           ACCEPT WS-CURRENT-DATE    FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE      TO WS-HDR-RUN-DATE.
+
+           DISPLAY "WORKING ON PROJECT EULER PROBLEM "
+               WS-HDR-PROBLEM-ID.
+           DISPLAY WS-HDR-PROBLEM-DESC.
+
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           STRING WS-CURRENT-DATE WS-CURRENT-TIME(1:6)
+               DELIMITED BY SIZE INTO WS-START-TIMESTAMP.
+
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-FILE-STATUS = "00"
+               SET WS-PARM-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "PROBLEM-1: PARAMETER FILE NOT FOUND - STATUS "
+                   WS-PARM-FILE-STATUS
+               MOVE 'N' TO WS-BOUND-VALID-SW
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           OPEN EXTEND HIST-FILE.
+           IF WS-HIST-FILE-STATUS = "35"
+               OPEN OUTPUT HIST-FILE
+           END-IF.
+
+           MOVE 'S'                  TO WS-AUDT-RECORD-TYPE.
+           MOVE WS-HDR-JOB-NAME      TO WS-AUDT-JOB-NAME.
+           MOVE WS-OPERATOR-ID       TO WS-AUDT-OPERATOR-ID.
+           MOVE WS-START-TIMESTAMP   TO WS-AUDT-TIMESTAMP.
+           MOVE 0                    TO WS-AUDT-COMPLETION-CODE.
+           WRITE AUDIT-FILE-RECORD.
+
+      ******************************************************************
+      * READ-PARAMETER-CARD - pull the bound and divisor table off the
+      * single parameter record.
+      ******************************************************************
+       READ-PARAMETER-CARD.
+           IF WS-BOUND-IS-VALID
+               READ PARM-FILE
+                   AT END
+                       DISPLAY "PROBLEM-1: PARAMETER FILE IS EMPTY"
+                       MOVE 'N' TO WS-BOUND-VALID-SW
+                       MOVE 16 TO RETURN-CODE
+               END-READ
+           END-IF.
+
+      ******************************************************************
+      * VALIDATE-BOUND - reject a bound that is not a clean positive
+      * number before the summing loop ever runs.
+      ******************************************************************
+       VALIDATE-BOUND.
+           IF WS-BOUND-IS-VALID
+               IF WS-PARM-BOUND-X IS NOT NUMERIC
+                   DISPLAY "PROBLEM-1: INVALID BOUND - NOT NUMERIC: "
+                       WS-PARM-BOUND-X
+                   MOVE 'N' TO WS-BOUND-VALID-SW
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   MOVE WS-PARM-BOUND-X TO WS-BOUND
+                   IF WS-BOUND = 0
+                       DISPLAY "PROBLEM-1: INVALID BOUND - MUST BE "
+                           "GREATER THAN ZERO"
+                       MOVE 'N' TO WS-BOUND-VALID-SW
+                       MOVE 16 TO RETURN-CODE
+                   ELSE
+                       IF WS-BOUND > 99999
+                           DISPLAY "PROBLEM-1: INVALID BOUND - OVER "
+                               "MAXIMUM OF 99999"
+                           MOVE 'N' TO WS-BOUND-VALID-SW
+                           MOVE 16 TO RETURN-CODE
+                       ELSE
+                           PERFORM LOAD-DIVISOR-TABLE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * LOAD-DIVISOR-TABLE - move the divisor count and divisor table
+      * off the parameter card into the working table, skipping any
+      * entry that is not numeric.
+      ******************************************************************
+       LOAD-DIVISOR-TABLE.
+           IF WS-PARM-DIVISOR-COUNT-X IS NUMERIC
+               MOVE WS-PARM-DIVISOR-COUNT-X TO WS-DIVISOR-COUNT
+           ELSE
+               DISPLAY "PROBLEM-1: INVALID DIVISOR COUNT - NOT NUMERIC"
+               MOVE 'N' TO WS-BOUND-VALID-SW
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           IF WS-BOUND-IS-VALID
+               IF WS-DIVISOR-COUNT = 0 OR WS-DIVISOR-COUNT > 10
+                   DISPLAY "PROBLEM-1: INVALID DIVISOR COUNT - MUST BE "
+                       "1 THRU 10"
+                   MOVE 'N' TO WS-BOUND-VALID-SW
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   PERFORM VARYING WS-DIVISOR-IDX FROM 1 BY 1
+                       UNTIL WS-DIVISOR-IDX > WS-DIVISOR-COUNT
+                       IF WS-PARM-DIVISOR-TABLE-X(WS-DIVISOR-IDX)
+                               IS NOT NUMERIC
+                           DISPLAY "PROBLEM-1: INVALID DIVISOR ENTRY "
+                               WS-DIVISOR-IDX
+                           MOVE 'N' TO WS-BOUND-VALID-SW
+                           MOVE 16 TO RETURN-CODE
+                       ELSE
+                           MOVE WS-PARM-DIVISOR-TABLE-X(WS-DIVISOR-IDX)
+                               TO WS-DIVISOR-TABLE(WS-DIVISOR-IDX)
+                           IF WS-DIVISOR-TABLE(WS-DIVISOR-IDX) = 0
+                               DISPLAY "PROBLEM-1: INVALID DIVISOR "
+                                   "ENTRY " WS-DIVISOR-IDX
+                                   " - MUST BE GREATER THAN ZERO"
+                               MOVE 'N' TO WS-BOUND-VALID-SW
+                               MOVE 16 TO RETURN-CODE
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * CALCULATE-MULTIPLES - the original summing loop, generalized to
+      * test every divisor in WS-DIVISOR-TABLE instead of just 3 and 5.
+      ******************************************************************
+       CALCULATE-MULTIPLES.
+           MOVE 0 TO WS-SVAL.
+           PERFORM VARYING WS-NVAL FROM 1 BY 1
+               UNTIL WS-NVAL = WS-BOUND
+
+               MOVE 'N' TO WS-DIVISOR-MATCH-SW
+               PERFORM VARYING WS-DIVISOR-IDX FROM 1 BY 1
+                   UNTIL WS-DIVISOR-IDX > WS-DIVISOR-COUNT
+
+                   DIVIDE WS-NVAL BY WS-DIVISOR-TABLE(WS-DIVISOR-IDX)
+                       GIVING WS-RSLT REMAINDER WS-RMDR
+                   IF WS-RMDR = 0
+                       MOVE 'Y' TO WS-DIVISOR-MATCH-SW
+                   END-IF
+
+               END-PERFORM
+
+               IF WS-DIVISOR-DID-MATCH
+                   ADD WS-NVAL TO WS-SVAL GIVING WS-SVAL
+               END-IF
+
+           END-PERFORM.
+
+      ******************************************************************
+      * WRITE-RESULTS-RECORD - append this run's answer to the shared
+      * EULER-RESULTS history file.
+      ******************************************************************
+       WRITE-RESULTS-RECORD.
+           MOVE WS-HDR-PROBLEM-ID     TO WS-HIST-PROBLEM-ID.
+           MOVE WS-HDR-PROBLEM-DESC   TO WS-HIST-DESCRIPTION.
+           MOVE WS-SVAL               TO WS-HIST-NUMERIC-RESULT.
+           MOVE WS-HDR-RUN-DATE       TO WS-HIST-RUN-DATE.
+           WRITE HIST-FILE-RECORD.
+
+      ******************************************************************
+      * WRITE-REPORT - printer-ready report with a title block, run
+      * date heading, and a trailer line, in place of a bare DISPLAY.
+      ******************************************************************
+       WRITE-REPORT.
+           OPEN OUTPUT RPT-FILE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "PROJECT EULER - PROBLEM " WS-HDR-PROBLEM-ID
+               " - " WS-HDR-PROBLEM-DESC
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "RUN DATE: " WS-HDR-RUN-DATE
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "SUM OF QUALIFYING MULTIPLES: " WS-SVAL
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "*** END OF PROBLEM " WS-HDR-PROBLEM-ID " REPORT ***"
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           CLOSE RPT-FILE.
+
+      ******************************************************************
+      * TERMINATE-RUN - write the audit-log end record and close the
+      * files that are still open.
+      ******************************************************************
+       TERMINATE-RUN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           STRING WS-CURRENT-DATE WS-CURRENT-TIME(1:6)
+               DELIMITED BY SIZE INTO WS-END-TIMESTAMP.
 
-            PERFORM VARYING WS-NVAL FROM 1 BY 1
-             UNTIL WS-NVAL = 1000
+           MOVE 'E'                  TO WS-AUDT-RECORD-TYPE.
+           MOVE WS-HDR-JOB-NAME      TO WS-AUDT-JOB-NAME.
+           MOVE WS-OPERATOR-ID       TO WS-AUDT-OPERATOR-ID.
+           MOVE WS-END-TIMESTAMP     TO WS-AUDT-TIMESTAMP.
+           MOVE RETURN-CODE          TO WS-AUDT-COMPLETION-CODE.
+           WRITE AUDIT-FILE-RECORD.
 
-              DIVIDE WS-NVAL BY 3 GIVING WS-RSLT REMAINDER WS-RMDR3
-              DIVIDE WS-NVAL BY 5 GIVING WS-RSLT REMAINDER WS-RMDR5
-              IF WS-RMDR3 = 0 OR WS-RMDR5 = 0
-                 ADD WS-NVAL TO WS-SVAL GIVING WS-SVAL
-              END-IF
+           IF WS-PARM-FILE-OPEN
+               CLOSE PARM-FILE
+           END-IF.
+           CLOSE AUDIT-FILE.
+           CLOSE HIST-FILE.
 
-             END-PERFORM.
-            DISPLAY "THE RESULT IS: " WS-SVAL
-            STOP RUN.
        END PROGRAM PROBLEM-1.
