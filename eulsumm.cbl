@@ -0,0 +1,232 @@
+      ******************************************************************
+      * Author: Cobol Coder
+      * Date:
+      * Purpose: Month-end style control-break report over the shared
+      * EULER-RESULTS history file - sums WS-HIST-NUMERIC-RESULT by
+      * problem id within run month, with page headers and control
+      * totals, instead of a flat list of run records.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EULER-SUMMARY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "EULSORT-WORK".
+           SELECT RPT-FILE ASSIGN TO "EULER-SUMMARY-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE.
+       01  HIST-FILE-RECORD.
+           COPY EULHIST.
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SW-PROBLEM-ID            PIC X(02).
+           05 SW-MONTH                 PIC 9(06).
+           05 SW-DESCRIPTION           PIC X(40).
+           05 SW-NUMERIC-RESULT        PIC 9(12).
+           05 SW-RUN-DATE              PIC 9(08).
+       FD  RPT-FILE.
+       01  RPT-FILE-RECORD             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           01 WS-HIST-FILE-STATUS      PIC X(02).
+           01 WS-HIST-OPEN-SW          PIC X(01) VALUE 'N'.
+              88 WS-HIST-FILE-OPEN     VALUE 'Y'.
+
+           01 WS-HIST-EOF-SW           PIC X(01) VALUE 'N'.
+              88 WS-HIST-AT-EOF        VALUE 'Y'.
+           01 WS-SORT-EOF-SW           PIC X(01) VALUE 'N'.
+              88 WS-SORT-AT-EOF        VALUE 'Y'.
+
+           01 WS-PRIOR-PROBLEM-ID      PIC X(02) VALUE SPACES.
+           01 WS-PRIOR-MONTH           PIC 9(06) VALUE 0.
+           01 WS-PRIOR-DESCRIPTION     PIC X(40) VALUE SPACES.
+           01 WS-GROUP-TOTAL           PIC 9(12) VALUE 0.
+           01 WS-GRAND-TOTAL           PIC 9(12) VALUE 0.
+           01 WS-FIRST-GROUP-SW        PIC X(01) VALUE 'Y'.
+              88 WS-IS-FIRST-GROUP     VALUE 'Y'.
+
+           01 WS-PAGE-NUMBER           PIC 9(04) VALUE 1.
+           01 WS-LINE-COUNT            PIC 9(04) VALUE 0.
+           01 WS-LINES-PER-PAGE        PIC 9(04) VALUE 55.
+
+           01 WS-CURRENT-DATE          PIC 9(08).
+           01 WS-RPT-LINE              PIC X(132).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-PROBLEM-ID SW-MONTH
+               INPUT PROCEDURE IS LOAD-SORT-INPUT
+               OUTPUT PROCEDURE IS PRODUCE-SUMMARY-REPORT.
+
+           STOP RUN.
+
+      ******************************************************************
+      * LOAD-SORT-INPUT - feed every EULER-RESULTS record into the sort
+      * keyed by problem id and the YYYYMM portion of the run date.
+      ******************************************************************
+       LOAD-SORT-INPUT.
+           OPEN INPUT HIST-FILE.
+           IF WS-HIST-FILE-STATUS = "00"
+               SET WS-HIST-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "EULER-SUMMARY: HISTORY FILE NOT FOUND - STATUS "
+                   WS-HIST-FILE-STATUS
+               MOVE 'Y' TO WS-HIST-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           PERFORM READ-HIST-RECORD.
+           PERFORM UNTIL WS-HIST-AT-EOF
+               MOVE WS-HIST-PROBLEM-ID          TO SW-PROBLEM-ID
+               MOVE WS-HIST-RUN-DATE(1:6)       TO SW-MONTH
+               MOVE WS-HIST-DESCRIPTION         TO SW-DESCRIPTION
+               MOVE WS-HIST-NUMERIC-RESULT      TO SW-NUMERIC-RESULT
+               MOVE WS-HIST-RUN-DATE            TO SW-RUN-DATE
+               RELEASE SORT-WORK-RECORD
+               PERFORM READ-HIST-RECORD
+           END-PERFORM.
+
+           IF WS-HIST-FILE-OPEN
+               CLOSE HIST-FILE
+           END-IF.
+
+       READ-HIST-RECORD.
+           IF WS-HIST-FILE-OPEN
+               READ HIST-FILE
+                   AT END
+                       MOVE 'Y' TO WS-HIST-EOF-SW
+               END-READ
+           END-IF.
+
+      ******************************************************************
+      * PRODUCE-SUMMARY-REPORT - control-break report on the sorted
+      * work file: one heading and total line per problem id/month.
+      ******************************************************************
+       PRODUCE-SUMMARY-REPORT.
+           OPEN OUTPUT RPT-FILE.
+           PERFORM WRITE-REPORT-HEADING.
+           PERFORM RETURN-SORT-RECORD.
+
+           PERFORM UNTIL WS-SORT-AT-EOF
+
+               IF SW-PROBLEM-ID NOT = WS-PRIOR-PROBLEM-ID
+                       OR SW-MONTH NOT = WS-PRIOR-MONTH
+                   IF NOT WS-IS-FIRST-GROUP
+                       PERFORM WRITE-CONTROL-TOTAL
+                   END-IF
+                   MOVE SW-PROBLEM-ID     TO WS-PRIOR-PROBLEM-ID
+                   MOVE SW-MONTH          TO WS-PRIOR-MONTH
+                   MOVE SW-DESCRIPTION    TO WS-PRIOR-DESCRIPTION
+                   MOVE 0                 TO WS-GROUP-TOTAL
+                   MOVE 'N'               TO WS-FIRST-GROUP-SW
+                   PERFORM CHECK-PAGE-BREAK
+                   PERFORM WRITE-GROUP-HEADING
+               END-IF
+
+               ADD SW-NUMERIC-RESULT TO WS-GROUP-TOTAL
+               ADD SW-NUMERIC-RESULT TO WS-GRAND-TOTAL
+               PERFORM CHECK-PAGE-BREAK
+               PERFORM WRITE-DETAIL-LINE
+               PERFORM RETURN-SORT-RECORD
+
+           END-PERFORM.
+
+           IF WS-PRIOR-PROBLEM-ID NOT = SPACES
+               PERFORM WRITE-CONTROL-TOTAL
+           END-IF.
+
+           PERFORM WRITE-REPORT-TRAILER.
+           CLOSE RPT-FILE.
+
+       RETURN-SORT-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE 'Y' TO WS-SORT-EOF-SW
+           END-RETURN.
+
+      ******************************************************************
+      * Report-line builders.
+      ******************************************************************
+       WRITE-REPORT-HEADING.
+           MOVE 0 TO WS-LINE-COUNT.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "EULER-SUMMARY - RESULTS BY PROBLEM ID AND MONTH"
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           PERFORM WRITE-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "RUN DATE: " WS-CURRENT-DATE
+               "   PAGE: " WS-PAGE-NUMBER
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           PERFORM WRITE-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           PERFORM WRITE-RPT-LINE.
+
+      ******************************************************************
+      * CHECK-PAGE-BREAK - throw a new page (separator line plus a
+      * repeated report heading) once the current page has filled up,
+      * the same way our other month-end batch reports paginate.
+      ******************************************************************
+       CHECK-PAGE-BREAK.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               MOVE ALL "-" TO WS-RPT-LINE
+               PERFORM WRITE-RPT-LINE
+               ADD 1 TO WS-PAGE-NUMBER
+               PERFORM WRITE-REPORT-HEADING
+           END-IF.
+
+       WRITE-GROUP-HEADING.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "PROBLEM " SW-PROBLEM-ID " - " SW-DESCRIPTION
+               " - MONTH " SW-MONTH
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           PERFORM WRITE-RPT-LINE.
+
+       WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "    RUN " SW-RUN-DATE "  RESULT " SW-NUMERIC-RESULT
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           PERFORM WRITE-RPT-LINE.
+
+       WRITE-CONTROL-TOTAL.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "    ** TOTAL FOR PROBLEM " WS-PRIOR-PROBLEM-ID
+               " - " WS-PRIOR-DESCRIPTION
+               " MONTH " WS-PRIOR-MONTH " = " WS-GROUP-TOTAL
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           PERFORM WRITE-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           PERFORM WRITE-RPT-LINE.
+
+       WRITE-REPORT-TRAILER.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "*** GRAND TOTAL ALL PROBLEMS/MONTHS = "
+               WS-GRAND-TOTAL DELIMITED BY SIZE INTO WS-RPT-LINE.
+           PERFORM WRITE-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "*** END OF EULER-SUMMARY REPORT ***"
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           PERFORM WRITE-RPT-LINE.
+
+      ******************************************************************
+      * WRITE-RPT-LINE - single point of write so the page line counter
+      * stays accurate no matter which paragraph is producing output.
+      ******************************************************************
+       WRITE-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       END PROGRAM EULER-SUMMARY.
