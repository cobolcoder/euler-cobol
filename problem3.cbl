@@ -1,47 +1,324 @@
       ******************************************************************
       * Author: COBOL CODER
       * Date:
-      * Purpose: Find largest prime factor of the number 600851475143
+      * Purpose: Read a batch of target values from a transaction file
+      * and find the largest prime factor of each one, writing the full
+      * prime factorization (factor and multiplicity) for every target
+      * to a detail file.  Trial division stops once the candidate
+      * factor's square exceeds what is left of the target, so a large
+      * near-prime target does not walk the loop all the way up to it.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROBLEM-3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT FACT-FILE ASSIGN TO "FACTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FACT-FILE-STATUS.
+           SELECT HIST-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT RPT-FILE ASSIGN TO "PROBLEM3-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRAN-FILE.
+       01  TRAN-FILE-RECORD            PIC X(12).
+       FD  FACT-FILE.
+       01  FACT-FILE-RECORD.
+           COPY EULFACT.
+       FD  HIST-FILE.
+       01  HIST-FILE-RECORD.
+           COPY EULHIST.
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-RECORD.
+           COPY EULAUDT.
+       FD  RPT-FILE.
+       01  RPT-FILE-RECORD             PIC X(132).
+
        WORKING-STORAGE SECTION.
-           01 WS-TARGET-VALUE         PIC 9(12) VALUE 600851475143.
-           01 WS-PRIME-FACTOR         PIC 9(12) VALUE 2.
-           01 WS-MAX-FACTOR           PIC 9(12) VALUE 2.
-           01 WS-RMNDR                PIC 9(12) VALUE 2.
-           01 WS-RSLT                 PIC 9(12) VALUE 0.
+           01 WS-RUN-HEADER.
+              COPY EULHDR.
+
+           01 WS-TARGET-VALUE          PIC 9(12) VALUE 0.
+           01 WS-REMAINING             PIC 9(12) VALUE 0.
+           01 WS-PRIME-FACTOR          PIC 9(12) VALUE 2.
+           01 WS-MAX-FACTOR            PIC 9(12) VALUE 1.
+           01 WS-QUOTIENT              PIC 9(12) VALUE 0.
+           01 WS-RMNDR                 PIC 9(12) VALUE 0.
+           01 WS-MULTIPLICITY          PIC 9(04) VALUE 0.
+           01 WS-FACTOR-SQUARED        PIC 9(18) COMP.
+
+           01 WS-TRAN-FILE-STATUS      PIC X(02).
+           01 WS-FACT-FILE-STATUS      PIC X(02).
+           01 WS-HIST-FILE-STATUS      PIC X(02).
+           01 WS-AUDIT-FILE-STATUS     PIC X(02).
+
+           01 WS-TRAN-OPEN-SW          PIC X(01) VALUE 'N'.
+              88 WS-TRAN-FILE-OPEN     VALUE 'Y'.
+
+           01 WS-TRAN-EOF-SW           PIC X(01) VALUE 'N'.
+              88 WS-TRAN-AT-EOF        VALUE 'Y'.
+           01 WS-TARGET-COUNT          PIC 9(07) VALUE 0.
+
+           01 WS-OPERATOR-ID           PIC X(08).
+           01 WS-START-TIMESTAMP       PIC 9(14).
+           01 WS-END-TIMESTAMP         PIC 9(14).
+           01 WS-CURRENT-DATE          PIC 9(08).
+           01 WS-CURRENT-TIME          PIC 9(08).
+
+           01 WS-RPT-LINE              PIC X(132).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "WORKING ON PROJECT EULER PROBLEM 3".
-           DISPLAY "LARGEST PRIME FACTOR OF 600851475143".
+           PERFORM INITIALIZE-RUN.
+           PERFORM READ-NEXT-TARGET.
+
+           PERFORM UNTIL WS-TRAN-AT-EOF
+               PERFORM FACTOR-TARGET-VALUE
+               PERFORM WRITE-RESULTS-RECORD
+               PERFORM WRITE-REPORT-LINE
+               PERFORM READ-NEXT-TARGET
+           END-PERFORM.
+
+           PERFORM CLOSE-REPORT.
+           PERFORM TERMINATE-RUN.
+           GOBACK.
+
+      ******************************************************************
+      * INITIALIZE-RUN - populate the shared run header, open the
+      * files, record the audit-log start record, and write the report
+      * title block.
+      ******************************************************************
+       INITIALIZE-RUN.
+           MOVE "PROBLEM3"           TO WS-HDR-JOB-NAME.
+           MOVE "03"                 TO WS-HDR-PROBLEM-ID.
+           MOVE "LARGEST PRIME FACTOR OF BATCH TARGETS"
+                                      TO WS-HDR-PROBLEM-DESC.
+           ACCEPT WS-CURRENT-DATE    FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE      TO WS-HDR-RUN-DATE.
+
+           DISPLAY "WORKING ON PROJECT EULER PROBLEM "
+               WS-HDR-PROBLEM-ID.
+           DISPLAY WS-HDR-PROBLEM-DESC.
+
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           STRING WS-CURRENT-DATE WS-CURRENT-TIME(1:6)
+               DELIMITED BY SIZE INTO WS-START-TIMESTAMP.
+
+           OPEN INPUT TRAN-FILE.
+           IF WS-TRAN-FILE-STATUS = "00"
+               SET WS-TRAN-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "PROBLEM-3: TRANSACTION FILE NOT FOUND - STATUS "
+                   WS-TRAN-FILE-STATUS
+               MOVE 'Y' TO WS-TRAN-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           OPEN EXTEND HIST-FILE.
+           IF WS-HIST-FILE-STATUS = "35"
+               OPEN OUTPUT HIST-FILE
+           END-IF.
+
+           OPEN EXTEND FACT-FILE.
+           IF WS-FACT-FILE-STATUS = "35"
+               OPEN OUTPUT FACT-FILE
+           END-IF.
+
+           MOVE 'S'                  TO WS-AUDT-RECORD-TYPE.
+           MOVE WS-HDR-JOB-NAME      TO WS-AUDT-JOB-NAME.
+           MOVE WS-OPERATOR-ID       TO WS-AUDT-OPERATOR-ID.
+           MOVE WS-START-TIMESTAMP   TO WS-AUDT-TIMESTAMP.
+           MOVE 0                    TO WS-AUDT-COMPLETION-CODE.
+           WRITE AUDIT-FILE-RECORD.
+
+           PERFORM OPEN-REPORT.
+
+      ******************************************************************
+      * READ-NEXT-TARGET - pull the next target value off the batch
+      * transaction file, skipping any record that is not numeric.
+      ******************************************************************
+       READ-NEXT-TARGET.
+           IF NOT WS-TRAN-AT-EOF
+               READ TRAN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRAN-EOF-SW
+               END-READ
+           END-IF.
+
+           IF NOT WS-TRAN-AT-EOF
+               IF TRAN-FILE-RECORD IS NOT NUMERIC
+                   DISPLAY "PROBLEM-3: SKIPPING NON-NUMERIC TARGET: "
+                       TRAN-FILE-RECORD
+                   PERFORM READ-NEXT-TARGET
+               ELSE
+                   MOVE TRAN-FILE-RECORD TO WS-TARGET-VALUE
+                   IF WS-TARGET-VALUE = 0
+                       DISPLAY "PROBLEM-3: SKIPPING ZERO TARGET: "
+                           TRAN-FILE-RECORD
+                       PERFORM READ-NEXT-TARGET
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * FACTOR-TARGET-VALUE - trial division against the current target,
+      * stopping once WS-PRIME-FACTOR squared exceeds what remains of
+      * the target so a large near-prime target does not walk the loop
+      * up past its square root.  Every distinct factor found (with its
+      * multiplicity) is written to FACT-FILE.
+      ******************************************************************
+       FACTOR-TARGET-VALUE.
+           ADD 1 TO WS-TARGET-COUNT.
+           MOVE WS-TARGET-VALUE TO WS-REMAINING.
+           MOVE 2               TO WS-PRIME-FACTOR.
+           MOVE 1               TO WS-MAX-FACTOR.
+           MOVE 0               TO WS-MULTIPLICITY.
+
+           PERFORM UNTIL WS-REMAINING = 1
 
-           DIVIDE WS-TARGET-VALUE BY WS-PRIME-FACTOR
-               GIVING WS-RSLT REMAINDER WS-RMNDR.
+               COMPUTE WS-FACTOR-SQUARED =
+                   WS-PRIME-FACTOR * WS-PRIME-FACTOR
+               IF WS-FACTOR-SQUARED > WS-REMAINING
+                   IF WS-REMAINING NOT = WS-PRIME-FACTOR
+                       IF WS-MULTIPLICITY > 0
+                           PERFORM RECORD-FACTOR
+                           MOVE 0 TO WS-MULTIPLICITY
+                       END-IF
+                       MOVE WS-REMAINING TO WS-PRIME-FACTOR
+                   END-IF
+               END-IF
 
-           PERFORM UNTIL WS-RSLT = 1
+               DIVIDE WS-REMAINING BY WS-PRIME-FACTOR
+                   GIVING WS-QUOTIENT REMAINDER WS-RMNDR
 
                IF WS-RMNDR = 0
-                   
-                   DISPLAY "FOUND FACTOR:" WS-PRIME-FACTOR
+                   ADD 1 TO WS-MULTIPLICITY
+                   MOVE WS-QUOTIENT TO WS-REMAINING
                    IF WS-PRIME-FACTOR > WS-MAX-FACTOR
                        MOVE WS-PRIME-FACTOR TO WS-MAX-FACTOR
                    END-IF
-
-                   MOVE WS-PRIME-FACTOR TO WS-MAX-FACTOR
-                   MOVE 1 TO WS-PRIME-FACTOR
-                   MOVE WS-RSLT TO WS-TARGET-VALUE
+               ELSE
+                   IF WS-MULTIPLICITY > 0
+                       PERFORM RECORD-FACTOR
+                       MOVE 0 TO WS-MULTIPLICITY
+                   END-IF
+                   ADD 1 TO WS-PRIME-FACTOR
                END-IF
-               
-               ADD 1 TO WS-PRIME-FACTOR GIVING WS-PRIME-FACTOR 
-
-               DIVIDE WS-TARGET-VALUE BY WS-PRIME-FACTOR
-                   GIVING WS-RSLT REMAINDER WS-RMNDR
 
            END-PERFORM.
 
-            STOP RUN.
+           IF WS-MULTIPLICITY > 0
+               PERFORM RECORD-FACTOR
+           END-IF.
+
+      ******************************************************************
+      * RECORD-FACTOR - write one factor/multiplicity detail record.
+      ******************************************************************
+       RECORD-FACTOR.
+           MOVE WS-TARGET-VALUE TO WS-FACT-TARGET-VALUE.
+           MOVE WS-PRIME-FACTOR TO WS-FACT-FACTOR-VALUE.
+           MOVE WS-MULTIPLICITY TO WS-FACT-MULTIPLICITY.
+           WRITE FACT-FILE-RECORD.
+
+      ******************************************************************
+      * WRITE-RESULTS-RECORD - append this target's largest prime
+      * factor to the shared EULER-RESULTS history file.
+      ******************************************************************
+       WRITE-RESULTS-RECORD.
+           MOVE WS-HDR-PROBLEM-ID     TO WS-HIST-PROBLEM-ID.
+           MOVE WS-HDR-PROBLEM-DESC   TO WS-HIST-DESCRIPTION.
+           MOVE WS-MAX-FACTOR         TO WS-HIST-NUMERIC-RESULT.
+           MOVE WS-HDR-RUN-DATE       TO WS-HIST-RUN-DATE.
+           WRITE HIST-FILE-RECORD.
+
+      ******************************************************************
+      * OPEN-REPORT - printer-ready report title block and run date
+      * heading, opened once for the whole batch.
+      ******************************************************************
+       OPEN-REPORT.
+           OPEN OUTPUT RPT-FILE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "PROJECT EULER - PROBLEM " WS-HDR-PROBLEM-ID
+               " - " WS-HDR-PROBLEM-DESC
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "RUN DATE: " WS-HDR-RUN-DATE
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+      ******************************************************************
+      * WRITE-REPORT-LINE - one report line per target processed.
+      ******************************************************************
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "TARGET: " WS-TARGET-VALUE
+               "  LARGEST PRIME FACTOR: " WS-MAX-FACTOR
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+      ******************************************************************
+      * CLOSE-REPORT - trailer line and closing totals for the batch.
+      ******************************************************************
+       CLOSE-REPORT.
+           MOVE SPACES TO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "TARGETS PROCESSED: " WS-TARGET-COUNT
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "*** END OF PROBLEM " WS-HDR-PROBLEM-ID " REPORT ***"
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-FILE-RECORD FROM WS-RPT-LINE.
+
+           CLOSE RPT-FILE.
+
+      ******************************************************************
+      * TERMINATE-RUN - write the audit-log end record and close the
+      * files that are still open.
+      ******************************************************************
+       TERMINATE-RUN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           STRING WS-CURRENT-DATE WS-CURRENT-TIME(1:6)
+               DELIMITED BY SIZE INTO WS-END-TIMESTAMP.
+
+           MOVE 'E'                  TO WS-AUDT-RECORD-TYPE.
+           MOVE WS-HDR-JOB-NAME      TO WS-AUDT-JOB-NAME.
+           MOVE WS-OPERATOR-ID       TO WS-AUDT-OPERATOR-ID.
+           MOVE WS-END-TIMESTAMP     TO WS-AUDT-TIMESTAMP.
+           MOVE RETURN-CODE          TO WS-AUDT-COMPLETION-CODE.
+           WRITE AUDIT-FILE-RECORD.
+
+           IF WS-TRAN-FILE-OPEN
+               CLOSE TRAN-FILE
+           END-IF.
+           CLOSE AUDIT-FILE.
+           CLOSE HIST-FILE.
+           CLOSE FACT-FILE.
+
        END PROGRAM PROBLEM-3.
