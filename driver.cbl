@@ -0,0 +1,85 @@
+      ******************************************************************
+      * Author: Cobol Coder
+      * Date:
+      * Purpose: Run PROBLEM-1, PROBLEM-2, and PROBLEM-3 as a single
+      * batch submission instead of three separate job runs.  Each
+      * program is CALLed as a step; a step's completion code is
+      * checked before the next step is allowed to run, the same way a
+      * JCL COND parameter would gate a following step.
+      * The CALL literals below are resolved by the dynamic loader
+      * against a module file named for the PROGRAM-ID being called,
+      * so PROBLEM-1/2/3 must each be built to a like-named module
+      * before this driver is run:
+      *     cobc -m -o PROBLEM-1.so problem1.cbl
+      *     cobc -m -o PROBLEM-2.so problem2.cbl
+      *     cobc -m -o PROBLEM-3.so problem3.cbl
+      *     cobc -x -o driver driver.cbl
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EULER-DRIVER.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-STEP-RC PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "EULER-DRIVER: STARTING DAILY EULER BATCH".
+
+           PERFORM RUN-PROBLEM-1.
+
+           IF WS-STEP-RC = 0
+               PERFORM RUN-PROBLEM-2
+           ELSE
+               DISPLAY "EULER-DRIVER: SKIPPING PROBLEM-2 - "
+                   "PRIOR STEP FAILED"
+           END-IF.
+
+           IF WS-STEP-RC = 0
+               PERFORM RUN-PROBLEM-3
+           ELSE
+               DISPLAY "EULER-DRIVER: SKIPPING PROBLEM-3 - "
+                   "PRIOR STEP FAILED"
+           END-IF.
+
+           DISPLAY "EULER-DRIVER: BATCH COMPLETE - RETURN CODE "
+               WS-STEP-RC.
+           MOVE WS-STEP-RC TO RETURN-CODE.
+           STOP RUN.
+
+      ******************************************************************
+      * RUN-PROBLEM-1 - step 010: sum of multiples.
+      ******************************************************************
+       RUN-PROBLEM-1.
+           DISPLAY "EULER-DRIVER: STEP 010 - CALLING PROBLEM-1".
+           CALL "PROBLEM-1".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           IF WS-STEP-RC NOT = 0
+               DISPLAY "EULER-DRIVER: PROBLEM-1 FAILED - RETURN CODE "
+                   WS-STEP-RC
+           END-IF.
+
+      ******************************************************************
+      * RUN-PROBLEM-2 - step 020: even Fibonacci terms.
+      ******************************************************************
+       RUN-PROBLEM-2.
+           DISPLAY "EULER-DRIVER: STEP 020 - CALLING PROBLEM-2".
+           CALL "PROBLEM-2".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           IF WS-STEP-RC NOT = 0
+               DISPLAY "EULER-DRIVER: PROBLEM-2 FAILED - RETURN CODE "
+                   WS-STEP-RC
+           END-IF.
+
+      ******************************************************************
+      * RUN-PROBLEM-3 - step 030: largest prime factor batch.
+      ******************************************************************
+       RUN-PROBLEM-3.
+           DISPLAY "EULER-DRIVER: STEP 030 - CALLING PROBLEM-3".
+           CALL "PROBLEM-3".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           IF WS-STEP-RC NOT = 0
+               DISPLAY "EULER-DRIVER: PROBLEM-3 FAILED - RETURN CODE "
+                   WS-STEP-RC
+           END-IF.
+
+       END PROGRAM EULER-DRIVER.
